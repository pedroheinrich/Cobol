@@ -1,42 +1,460 @@
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. aula1.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       
-       01 SIM-OU-NAO PIC X.
-       01 NUM1 PIC 9(3).
-       01 NUM2 PIC 9(3).
-       01 RESULTADO PIC 9(3).
-
-       PROCEDURE DIVISION.
-       
-       PERGUNTA.
-           PERFORM CONTINUACAO.
-           
-           IF SIM-OU-NAO = "N" OR SIM-OU-NAO = "n"
-               GO TO FINALIZA-PROGRAMA.
-           IF SIM-OU-NAO = "S" OR SIM-OU-NAO = "s"
-               PERFORM PROGRAMA.
-
-       FINALIZA-PROGRAMA.
-           DISPLAY "Programa finalizado!!"
-           STOP RUN.
-
-       CONTINUACAO.
-           DISPLAY "Executar o programa (S/N) ?"
-           ACCEPT SIM-OU-NAO.
-       
-       PROGRAMA.
-           DISPLAY "Digite o primeiro número: "
-           ACCEPT NUM1.
-
-           DISPLAY "Digite o segundo número: "
-           ACCEPT NUM2.
-           
-           ADD NUM1 TO NUM2 GIVING RESULTADO.
-           DISPLAY "O resultado é: " RESULTADO.
-           PERFORM PERGUNTA.
-           
-       
-       END PROGRAM aula1.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. aula1.
+000120 AUTHOR. R HEINRICH.
+000130 INSTALLATION. BATCH PROCESSING CENTER.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160*****************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  2026-08-09 RLH   REPLACED INTERACTIVE NUM1/NUM2
+000200*                   ACCEPT WITH A BATCH TRANSACTION
+000210*                   INPUT FILE (TRANFILE) READ ONE
+000220*                   RECORD PER PASS THROUGH PROGRAMA.
+000230*  2026-08-09 RLH   ADDED OVERFLOW CHECK BEFORE THE
+000240*                   ADD INTO RESULTADO.
+000250*  2026-08-09 RLH   ADDED AUDIT LOG OF EVERY PASS
+000260*                   THROUGH PROGRAMA (AUDITFILE).
+000270*  2026-08-09 RLH   ADDED CONTROL TOTALS SUMMARY AT
+000280*                   FINALIZA-PROGRAMA.
+000290*  2026-08-09 RLH   ADDED CHECKPOINT/RESTART SUPPORT
+000300*                   (CHECKFILE) FOR LONG RUNS.
+000310*  2026-08-09 RLH   ADDED OPERATION CODE (TR-OPERACAO)
+000320*                   SO A TRANSACTION CAN ADD, SUBTRACT,
+000330*                   MULTIPLY OR DIVIDE NUM1/NUM2.
+000340*  2026-08-09 RLH   WIDENED NUM1/NUM2/RESULTADO TO SIGNED
+000350*                   PIC S9(7)V99 FOR CURRENCY AMOUNTS.
+000360*                   REPLACED THE MANUAL OVERFLOW PRE-CHECK
+000370*                   WITH ON SIZE ERROR ON THE ARITHMETIC
+000380*                   STATEMENTS THEMSELVES, SINCE A HAND-SIZED
+000390*                   CHECK FIELD NO LONGER COVERS EVERY
+000400*                   OPERATION'S WORST CASE (E.G. MULTIPLY).
+000410*  2026-08-09 RLH   VALIDATE TR-NUM1/TR-NUM2 AS NUMERIC AND
+000420*                   ROUTE BAD TRANSACTION RECORDS TO A
+000430*                   REJECT LISTING (REJECTFILE) INSTEAD OF
+000440*                   LETTING ONE BAD RECORD ABEND THE RUN.
+000450*  2026-08-09 RLH   REPLACED THE GO TO/RECURSIVE-PERFORM
+000460*                   CONTROL FLOW WITH A SINGLE BOUNDED
+000470*                   PERFORM ... UNTIL LOOP IN INICIALIZACAO,
+000480*                   SO THE CALL STACK NO LONGER GROWS WITH
+000490*                   EVERY TRANSACTION PROCESSED.
+000500*  2026-08-09 RLH   ADDED A GL EXTRACT FEED (EXTRATFILE) OF
+000510*                   EVERY SUCCESSFULLY COMPUTED RESULTADO SO
+000520*                   THE GENERAL-LEDGER POSTING JOB CAN PICK
+000530*                   THESE FIGURES UP INSTEAD OF THEM BEING
+000540*                   DISCARDED AFTER THE DISPLAY.
+000550*****************************************************
+000560 ENVIRONMENT DIVISION.
+000570 INPUT-OUTPUT SECTION.
+000580 FILE-CONTROL.
+000590     SELECT TRANFILE ASSIGN TO "TRANFILE"
+000600         ORGANIZATION IS SEQUENTIAL.
+000610     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+000620         ORGANIZATION IS SEQUENTIAL
+000630         FILE STATUS IS WS-AUDITFILE-STATUS.
+000640     SELECT CHECKFILE ASSIGN TO "CHECKFILE"
+000650         ORGANIZATION IS INDEXED
+000660         ACCESS MODE IS DYNAMIC
+000670         RECORD KEY IS CK-CHAVE
+000680         FILE STATUS IS WS-CHECKFILE-STATUS.
+000690     SELECT REJECTFILE ASSIGN TO "REJECTFILE"
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS WS-REJECTFILE-STATUS.
+000720     SELECT EXTRATFILE ASSIGN TO "EXTRATFILE"
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS WS-EXTRATFILE-STATUS.
+000750 DATA DIVISION.
+000760 FILE SECTION.
+000770 FD  TRANFILE
+000780     LABEL RECORDS ARE STANDARD
+000790     RECORDING MODE IS F.
+000800     COPY TRANREC.
+000810 FD  AUDITFILE
+000820     LABEL RECORDS ARE STANDARD
+000830     RECORDING MODE IS F.
+000840     COPY AUDITREC.
+000850 FD  CHECKFILE
+000860     LABEL RECORDS ARE STANDARD.
+000870     COPY CHECKREC.
+000880 FD  REJECTFILE
+000890     LABEL RECORDS ARE STANDARD
+000900     RECORDING MODE IS F.
+000910     COPY REJECTREC.
+000920 FD  EXTRATFILE
+000930     LABEL RECORDS ARE STANDARD
+000940     RECORDING MODE IS F.
+000950     COPY EXTRATREC.
+000960 WORKING-STORAGE SECTION.
+000970*****************************************************
+000980*  SWITCHES
+000990*****************************************************
+001000 77  WS-EOF-SW               PIC X(01) VALUE "N".
+001010     88  WS-FIM-ARQUIVO                VALUE "Y".
+001020 77  WS-ESTOURO-SW            PIC X(01) VALUE "N".
+001030     88  WS-HOUVE-ESTOURO              VALUE "Y".
+001040 77  WS-ENTRADA-INVALIDA-SW   PIC X(01) VALUE "N".
+001050     88  WS-ENTRADA-INVALIDA           VALUE "Y".
+001060 77  WS-MOTIVO-REJEITO        PIC X(30).
+001070 77  WS-DATA-SISTEMA          PIC 9(08).
+001080*****************************************************
+001090*  CONTROL TOTALS (USED BY FINALIZA-PROGRAMA)
+001100*****************************************************
+001110 77  WS-CONTADOR-TRANSACOES   PIC 9(07) COMP VALUE ZERO.
+001120 77  WS-CONTADOR-VALIDOS      PIC 9(07) COMP VALUE ZERO.
+001130 77  WS-SOMA-RESULTADOS       PIC S9(11)V99 COMP-3 VALUE ZERO.
+001140 77  WS-MAIOR-RESULTADO       PIC S9(7)V99 VALUE -9999999.99.
+001150 77  WS-MENOR-RESULTADO       PIC S9(7)V99 VALUE 9999999.99.
+001160*****************************************************
+001170*  RESTART / CHECKPOINT FIELDS
+001180*****************************************************
+001190 77  WS-AUDITFILE-STATUS      PIC X(02) VALUE "00".
+001200 77  WS-REJECTFILE-STATUS     PIC X(02) VALUE "00".
+001210 77  WS-EXTRATFILE-STATUS     PIC X(02) VALUE "00".
+001220 77  WS-CHECKFILE-STATUS      PIC X(02) VALUE "00".
+001230 77  WS-CONTADOR-REINICIO     PIC 9(07) COMP VALUE ZERO.
+001240 77  WS-INDICE-SKIP           PIC 9(07) COMP VALUE ZERO.
+001250 77  WS-INTERVALO-CHECKPOINT  PIC 9(03) COMP VALUE 10.
+001260 77  WS-RESTO-CHECKPOINT      PIC 9(03) COMP VALUE ZERO.
+001270 77  WS-QUOCIENTE-CHECKPOINT  PIC 9(07) COMP VALUE ZERO.
+001280*****************************************************
+001290*  WORK FIELDS
+001300*****************************************************
+001310 01  SIM-OU-NAO PIC X.
+001320 01  NUM1 PIC S9(7)V99.
+001330 01  NUM2 PIC S9(7)V99.
+001340 01  RESULTADO PIC S9(7)V99.
+001350
+001360 PROCEDURE DIVISION.
+001370*****************************************************
+001380*  INICIALIZACAO - OPENS THE TRANSACTION, AUDIT AND
+001390*  CHECKPOINT FILES AND STARTS THE MAIN PROCESS LOOP.
+001400*****************************************************
+001410 INICIALIZACAO.
+001420     OPEN INPUT TRANFILE.
+001430     PERFORM ABRE-AUDITFILE.
+001440     PERFORM ABRE-REJECTFILE.
+001450     PERFORM ABRE-EXTRATFILE.
+001460     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+001470     PERFORM ABRE-CHECKPOINT.
+001480     PERFORM PULA-TRANSACOES-JA-PROCESSADAS.
+001490     PERFORM CONTINUACAO.
+001500     PERFORM PERGUNTA
+001510         UNTIL SIM-OU-NAO = "N".
+001520     PERFORM FINALIZA-PROGRAMA.
+001530
+001540*****************************************************
+001550*  ABRE-AUDITFILE - OPENS AUDITFILE FOR APPENDING.  ON
+001560*  A FIRST-EVER RUN, OR ANY TIME OPS HAS ARCHIVED OFF
+001570*  YESTERDAY'S LOG BEFORE THE NIGHTLY RUN, THE FILE WON'T
+001580*  EXIST YET - OPEN EXTEND CANNOT CREATE IT, SO THAT IS
+001590*  CAUGHT AND RETRIED AS OPEN OUTPUT, WHICH CREATES IT.
+001600*****************************************************
+001610 ABRE-AUDITFILE.
+001620     OPEN EXTEND AUDITFILE.
+001630     IF WS-AUDITFILE-STATUS = "35" OR "05"
+001640         OPEN OUTPUT AUDITFILE
+001650     END-IF.
+001660
+001670*****************************************************
+001680*  ABRE-REJECTFILE - OPENS REJECTFILE FOR APPENDING,
+001690*  CREATING IT ON A FIRST-EVER RUN THE SAME WAY
+001700*  ABRE-AUDITFILE DOES FOR AUDITFILE.
+001710*****************************************************
+001720 ABRE-REJECTFILE.
+001730     OPEN EXTEND REJECTFILE.
+001740     IF WS-REJECTFILE-STATUS = "35" OR "05"
+001750         OPEN OUTPUT REJECTFILE
+001760     END-IF.
+001770
+001780*****************************************************
+001790*  ABRE-EXTRATFILE - OPENS EXTRATFILE FOR APPENDING,
+001800*  CREATING IT ON A FIRST-EVER RUN THE SAME WAY
+001810*  ABRE-AUDITFILE DOES FOR AUDITFILE.
+001820*****************************************************
+001830 ABRE-EXTRATFILE.
+001840     OPEN EXTEND EXTRATFILE.
+001850     IF WS-EXTRATFILE-STATUS = "35" OR "05"
+001860         OPEN OUTPUT EXTRATFILE
+001870     END-IF.
+001880
+001890*****************************************************
+001900*  ABRE-CHECKPOINT - OPENS THE CHECKPOINT FILE,
+001910*  CREATING ITS SINGLE CONTROL RECORD ON A FIRST RUN,
+001920*  AND LOADS THE COUNT OF TRANSACTIONS ALREADY
+001930*  COMPLETED BY A PRIOR RUN (ZERO IF NONE).
+001940*****************************************************
+001950 ABRE-CHECKPOINT.
+001960     OPEN I-O CHECKFILE.
+001970     IF WS-CHECKFILE-STATUS NOT = "00"
+001980         OPEN OUTPUT CHECKFILE
+001990         MOVE "CKPT0001" TO CK-CHAVE
+002000         MOVE ZERO TO CK-CONTADOR-PROCESSADO
+002010         WRITE CK-REGISTRO-CHECKPOINT
+002020         CLOSE CHECKFILE
+002030         OPEN I-O CHECKFILE
+002040     END-IF.
+002050     MOVE "CKPT0001" TO CK-CHAVE.
+002060     READ CHECKFILE
+002070         INVALID KEY
+002080             MOVE ZERO TO WS-CONTADOR-REINICIO
+002090         NOT INVALID KEY
+002100             MOVE CK-CONTADOR-PROCESSADO TO WS-CONTADOR-REINICIO
+002110     END-READ.
+002120     MOVE WS-CONTADOR-REINICIO TO WS-CONTADOR-TRANSACOES.
+002130
+002140*****************************************************
+002150*  PULA-TRANSACOES-JA-PROCESSADAS - ON A RESTARTED
+002160*  RUN, READS AND DISCARDS THE TRANSACTIONS A PRIOR
+002170*  RUN ALREADY COMPLETED, SO THEY ARE NOT REPROCESSED.
+002180*****************************************************
+002190 PULA-TRANSACOES-JA-PROCESSADAS.
+002200     PERFORM PULA-UM-REGISTRO
+002210         VARYING WS-INDICE-SKIP FROM 1 BY 1
+002220         UNTIL WS-INDICE-SKIP > WS-CONTADOR-REINICIO
+002230         OR WS-FIM-ARQUIVO.
+002240
+002250 PULA-UM-REGISTRO.
+002260     READ TRANFILE
+002270         AT END
+002280             SET WS-FIM-ARQUIVO TO TRUE
+002290     END-READ.
+002300
+002310*****************************************************
+002320*  PERGUNTA - ONE ITERATION OF THE MAIN PROCESSING
+002330*  LOOP: PROCESS THE CURRENTLY LOADED TRANSACTION,
+002340*  THEN READ THE NEXT ONE FOR THE LOOP TEST IN
+002350*  INICIALIZACAO.
+002360*****************************************************
+002370 PERGUNTA.
+002380     PERFORM PROGRAMA.
+002390     PERFORM CONTINUACAO.
+002400
+002410 FINALIZA-PROGRAMA.
+002420     PERFORM GRAVA-CHECKPOINT.
+002430     PERFORM IMPRIME-TOTAIS-CONTROLE.
+002440     CLOSE TRANFILE AUDITFILE CHECKFILE REJECTFILE EXTRATFILE.
+002450     DISPLAY "Programa finalizado!!"
+002460     STOP RUN.
+002470
+002480*****************************************************
+002490*  IMPRIME-TOTAIS-CONTROLE - PRINTS THE CONTROL
+002500*  TOTALS FOR THE RUN SO IT CAN BE RECONCILED
+002510*  AGAINST THE SOURCE TRANSACTION COUNT.  THE HIGH/LOW
+002520*  WATERMARKS ARE ONLY MEANINGFUL WHEN AT LEAST ONE
+002530*  TRANSACTION ACTUALLY PRODUCED A RESULTADO - OTHERWISE
+002540*  THEY STILL HOLD THEIR UNTOUCHED SENTINEL VALUES AND
+002550*  ARE SUPPRESSED RATHER THAN DISPLAYED AS IF REAL.
+002560*****************************************************
+002570 IMPRIME-TOTAIS-CONTROLE.
+002580     DISPLAY "----------------------------------------".
+002590     DISPLAY "RESUMO DE TOTAIS DE CONTROLE".
+002600     DISPLAY "TRANSACOES PROCESSADAS : "
+002610         WS-CONTADOR-TRANSACOES.
+002620     DISPLAY "SOMA DOS RESULTADOS    : " WS-SOMA-RESULTADOS.
+002630     IF WS-CONTADOR-VALIDOS > ZERO
+002640         DISPLAY "MAIOR RESULTADO        : " WS-MAIOR-RESULTADO
+002650         DISPLAY "MENOR RESULTADO        : " WS-MENOR-RESULTADO
+002660     ELSE
+002670         DISPLAY "MAIOR/MENOR RESULTADO  : N/A - NENHUMA "
+002680             "TRANSACAO VALIDA NESTA EXECUCAO"
+002690     END-IF.
+002700     DISPLAY "----------------------------------------".
+002710
+002720*****************************************************
+002730*  CONTINUACAO - READS THE NEXT TRANSACTION RECORD.
+002740*  SIM-OU-NAO IS SET TO "S" WHEN A RECORD WAS READ
+002750*  AND TO "N" WHEN THE TRANSACTION FILE IS EXHAUSTED,
+002760*  SO THE BATCH RUNS UNATTENDED TO END OF FILE.
+002770*****************************************************
+002780 CONTINUACAO.
+002790     READ TRANFILE
+002800         AT END
+002810             MOVE "N" TO SIM-OU-NAO
+002820         NOT AT END
+002830             MOVE "S" TO SIM-OU-NAO
+002840     END-READ.
+002850
+002860*****************************************************
+002870*  PROGRAMA - PROCESSES ONE TRANSACTION RECORD.
+002880*****************************************************
+002890 PROGRAMA.
+002900     PERFORM VALIDA-TRANSACAO.
+002910     IF WS-ENTRADA-INVALIDA
+002920         MOVE ZERO TO NUM1
+002930         MOVE ZERO TO NUM2
+002940         MOVE ZERO TO RESULTADO
+002950         MOVE "Y" TO WS-ESTOURO-SW
+002960         PERFORM GRAVA-REJEITO
+002970         DISPLAY "ATENCAO - TRANSACAO " TR-ID-TRANSACAO
+002980             " REJEITADA: " WS-MOTIVO-REJEITO
+002990     ELSE
+003000         MOVE TR-NUM1 TO NUM1
+003010         MOVE TR-NUM2 TO NUM2
+003020         PERFORM CALCULA-RESULTADO
+003030
+003040         IF WS-HOUVE-ESTOURO
+003050             MOVE ZERO TO RESULTADO
+003060             DISPLAY "ATENCAO - TRANSACAO " TR-ID-TRANSACAO
+003070                 " NAO PODE SER CALCULADA: " NUM1 " "
+003080                 TR-OPERACAO " " NUM2
+003090         ELSE
+003100             DISPLAY "O resultado e: " RESULTADO
+003110             PERFORM GRAVA-EXTRATO
+003120         END-IF
+003130     END-IF.
+003140     PERFORM GRAVA-AUDITORIA.
+003150     PERFORM ACUMULA-TOTAIS-CONTROLE.
+003160     DIVIDE WS-CONTADOR-TRANSACOES BY WS-INTERVALO-CHECKPOINT
+003170         GIVING WS-QUOCIENTE-CHECKPOINT
+003180         REMAINDER WS-RESTO-CHECKPOINT.
+003190     IF WS-RESTO-CHECKPOINT = ZERO
+003200         PERFORM GRAVA-CHECKPOINT
+003210     END-IF.
+003220
+003230*****************************************************
+003240*  VALIDA-TRANSACAO - CHECKS THAT TR-NUM1 AND TR-NUM2
+003250*  AS READ FROM THE TRANSACTION RECORD ARE VALID
+003260*  NUMERIC VALUES AND THAT TR-OPERACAO IS ONE OF THE
+003270*  RECOGNIZED OPERATION CODES, SO A MISTYPED OR CORRUPT
+003280*  RECORD IS REJECTED INSTEAD OF ABENDING, CORRUPTING
+003290*  RESULTS, OR ONLY BEING REPORTED VIA A TRANSIENT
+003300*  DISPLAY.
+003310*****************************************************
+003320 VALIDA-TRANSACAO.
+003330     MOVE "N" TO WS-ENTRADA-INVALIDA-SW.
+003340     IF TR-NUM1 NOT NUMERIC OR TR-NUM2 NOT NUMERIC
+003350         MOVE "Y" TO WS-ENTRADA-INVALIDA-SW
+003360         MOVE "ENTRADA NAO NUMERICA" TO WS-MOTIVO-REJEITO
+003370     ELSE
+003380         IF NOT TR-OPERACAO-SOMA
+003390                 AND NOT TR-OPERACAO-SUBTRACAO
+003400                 AND NOT TR-OPERACAO-MULTIPLICACAO
+003410                 AND NOT TR-OPERACAO-DIVISAO
+003420             MOVE "Y" TO WS-ENTRADA-INVALIDA-SW
+003430             MOVE "CODIGO OPERACAO INVALIDO" TO WS-MOTIVO-REJEITO
+003440         END-IF
+003450     END-IF.
+003460
+003470*****************************************************
+003480*  GRAVA-REJEITO - APPENDS THE RAW TRANSACTION RECORD
+003490*  TO THE REJECT LISTING WHEN VALIDA-TRANSACAO FINDS
+003500*  IT UNUSABLE, SO IT CAN BE INVESTIGATED AND
+003510*  RESUBMITTED WITHOUT REPROCESSING THE WHOLE BATCH.
+003520*****************************************************
+003530 GRAVA-REJEITO.
+003540     MOVE WS-DATA-SISTEMA        TO RJ-DATA.
+003550     MOVE TR-ID-TRANSACAO        TO RJ-ID-TRANSACAO.
+003560     MOVE TR-REGISTRO-TRANSACAO  TO RJ-REGISTRO-BRUTO.
+003570     MOVE WS-MOTIVO-REJEITO      TO RJ-MOTIVO.
+003580     WRITE RJ-REGISTRO-REJEITO.
+003590
+003600*****************************************************
+003610*  CALCULA-RESULTADO - APPLIES THE OPERATION
+003620*  REQUESTED ON THE TRANSACTION RECORD (TR-OPERACAO)
+003630*  TO NUM1/NUM2.  WS-HOUVE-ESTOURO IS SET WHENEVER
+003640*  THE REQUESTED OPERATION CANNOT BE CARRIED OUT -
+003650*  THE RESULT WOULD NOT FIT IN RESULTADO (ON SIZE
+003660*  ERROR, WHICH ALSO COVERS DIVISION BY ZERO).  THE
+003670*  WHEN OTHER LEG IS A SAFETY NET ONLY - VALIDA-TRANSACAO
+003680*  ALREADY REJECTS AN UNRECOGNIZED TR-OPERACAO BEFORE THIS
+003690*  PARAGRAPH IS EVER REACHED.
+003700*****************************************************
+003710 CALCULA-RESULTADO.
+003720     MOVE "N" TO WS-ESTOURO-SW.
+003730     EVALUATE TRUE
+003740         WHEN TR-OPERACAO-SOMA
+003750             ADD NUM1 TO NUM2 GIVING RESULTADO
+003760                 ON SIZE ERROR
+003770                     MOVE "Y" TO WS-ESTOURO-SW
+003780             END-ADD
+003790         WHEN TR-OPERACAO-SUBTRACAO
+003800             SUBTRACT NUM2 FROM NUM1 GIVING RESULTADO
+003810                 ON SIZE ERROR
+003820                     MOVE "Y" TO WS-ESTOURO-SW
+003830             END-SUBTRACT
+003840         WHEN TR-OPERACAO-MULTIPLICACAO
+003850             MULTIPLY NUM1 BY NUM2 GIVING RESULTADO ROUNDED
+003860                 ON SIZE ERROR
+003870                     MOVE "Y" TO WS-ESTOURO-SW
+003880             END-MULTIPLY
+003890         WHEN TR-OPERACAO-DIVISAO
+003900             DIVIDE NUM1 BY NUM2 GIVING RESULTADO ROUNDED
+003910                 ON SIZE ERROR
+003920                     MOVE "Y" TO WS-ESTOURO-SW
+003930             END-DIVIDE
+003940         WHEN OTHER
+003950             MOVE "Y" TO WS-ESTOURO-SW
+003960     END-EVALUATE.
+003970
+003980*****************************************************
+003990*  GRAVA-AUDITORIA - APPENDS ONE DATED LINE TO THE
+004000*  AUDIT LOG FOR EVERY PASS THROUGH PROGRAMA, SO A
+004010*  RUN CAN BE RECONSTRUCTED AFTER THE FACT.  AU-DISPOSICAO
+004020*  RECORDS WHETHER THE TRANSACTION POSTED NORMALLY, WAS
+004030*  REJECTED ON INPUT, OR FAILED IN CALCULA-RESULTADO, SINCE
+004040*  A ZERO AU-RESULTADO ALONE DOES NOT SAY WHICH HAPPENED.
+004050*****************************************************
+004060 GRAVA-AUDITORIA.
+004070     MOVE WS-DATA-SISTEMA TO AU-DATA.
+004080     MOVE TR-ID-TRANSACAO TO AU-ID-TRANSACAO.
+004090     MOVE NUM1            TO AU-NUM1.
+004100     MOVE NUM2            TO AU-NUM2.
+004110     MOVE RESULTADO       TO AU-RESULTADO.
+004120     EVALUATE TRUE
+004130         WHEN WS-ENTRADA-INVALIDA
+004140             SET AU-DISPOSICAO-REJEITADA TO TRUE
+004150         WHEN WS-HOUVE-ESTOURO
+004160             SET AU-DISPOSICAO-ESTOURO TO TRUE
+004170         WHEN OTHER
+004180             SET AU-DISPOSICAO-NORMAL TO TRUE
+004190     END-EVALUATE.
+004200     WRITE AU-REGISTRO-AUDITORIA.
+004210
+004220*****************************************************
+004230*  ACUMULA-TOTAIS-CONTROLE - ACCUMULATES THE CONTROL
+004240*  TOTALS PRINTED BY IMPRIME-TOTAIS-CONTROLE.  ONLY
+004250*  TRANSACTIONS THAT ACTUALLY PRODUCED A RESULTADO
+004260*  (I.E. THAT DID NOT FAIL) FEED THE SUM AND THE
+004270*  HIGH/LOW WATERMARKS; THE TRANSACTION COUNT ITSELF
+004280*  INCLUDES EVERY PASS THROUGH PROGRAMA.
+004290*****************************************************
+004300 ACUMULA-TOTAIS-CONTROLE.
+004310     ADD 1 TO WS-CONTADOR-TRANSACOES.
+004320     IF NOT WS-HOUVE-ESTOURO
+004330         ADD 1 TO WS-CONTADOR-VALIDOS
+004340         ADD RESULTADO TO WS-SOMA-RESULTADOS
+004350         IF RESULTADO > WS-MAIOR-RESULTADO
+004360             MOVE RESULTADO TO WS-MAIOR-RESULTADO
+004370         END-IF
+004380         IF RESULTADO < WS-MENOR-RESULTADO
+004390             MOVE RESULTADO TO WS-MENOR-RESULTADO
+004400         END-IF
+004410     END-IF.
+004420
+004430*****************************************************
+004440*  GRAVA-CHECKPOINT - REWRITES THE CHECKPOINT RECORD
+004450*  WITH THE COUNT OF TRANSACTIONS COMPLETED SO FAR,
+004460*  SO A RERUN CAN RESUME FROM THIS POINT INSTEAD OF
+004470*  REPROCESSING THE WHOLE BATCH.
+004480*****************************************************
+004490 GRAVA-CHECKPOINT.
+004500     MOVE "CKPT0001" TO CK-CHAVE.
+004510     MOVE WS-CONTADOR-TRANSACOES TO CK-CONTADOR-PROCESSADO.
+004520     REWRITE CK-REGISTRO-CHECKPOINT.
+004530
+004540*****************************************************
+004550*  GRAVA-EXTRATO - APPENDS ONE LINE TO THE GL EXTRACT
+004560*  FEED FOR EVERY TRANSACTION THAT PRODUCES A REAL,
+004570*  POSTABLE RESULTADO, SO THE GENERAL-LEDGER POSTING
+004580*  JOB CAN PICK THESE FIGURES UP WITHOUT THEM BEING
+004590*  RETYPED FROM SCREEN OUTPUT.
+004600*****************************************************
+004610 GRAVA-EXTRATO.
+004620     MOVE TR-ID-TRANSACAO TO EX-ID-TRANSACAO.
+004630     MOVE NUM1            TO EX-NUM1.
+004640     MOVE NUM2            TO EX-NUM2.
+004650     MOVE RESULTADO       TO EX-RESULTADO.
+004660     MOVE WS-DATA-SISTEMA TO EX-DATA.
+004670     WRITE EX-REGISTRO-EXTRATO.
+004680
+004690 END PROGRAM aula1.

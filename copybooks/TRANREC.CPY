@@ -0,0 +1,26 @@
+      *****************************************************
+      *  TRANREC.CPY                                      *
+      *  RECORD LAYOUT FOR THE AULA1 TRANSACTION INPUT     *
+      *  FILE (TRANFILE) - ONE NUM1/NUM2 PAIR PER RECORD.  *
+      *-----------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RLH   ORIGINAL COPYBOOK.
+      *  2026-08-09 RLH   ADDED TR-OPERACAO SO A TRANSACTION CAN
+      *                   REQUEST ADD/SUBTRACT/MULTIPLY/DIVIDE
+      *                   INSTEAD OF ALWAYS BEING ADDED.
+      *  2026-08-09 RLH   WIDENED TR-NUM1/TR-NUM2 TO SIGNED
+      *                   PIC S9(7)V99 FOR CURRENCY AMOUNTS.
+      *****************************************************
+       01  TR-REGISTRO-TRANSACAO.
+           05  TR-ID-TRANSACAO         PIC 9(06).
+           05  TR-NUM1                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  TR-NUM2                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  TR-OPERACAO             PIC X(01).
+               88  TR-OPERACAO-SOMA            VALUE "A".
+               88  TR-OPERACAO-SUBTRACAO       VALUE "S".
+               88  TR-OPERACAO-MULTIPLICACAO   VALUE "M".
+               88  TR-OPERACAO-DIVISAO         VALUE "D".
+           05  FILLER                  PIC X(09).

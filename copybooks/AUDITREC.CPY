@@ -0,0 +1,32 @@
+      *****************************************************
+      *  AUDITREC.CPY                                     *
+      *  RECORD LAYOUT FOR THE AULA1 AUDIT LOG (AUDITFILE)*
+      *  ONE LINE WRITTEN FOR EVERY PASS THROUGH PROGRAMA. *
+      *-----------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RLH   ORIGINAL COPYBOOK.
+      *  2026-08-09 RLH   WIDENED AU-NUM1/AU-NUM2/AU-RESULTADO TO
+      *                   SIGNED PIC S9(7)V99 FOR CURRENCY AMOUNTS.
+      *  2026-08-09 RLH   REPLACED AU-SIM-OU-NAO (ALWAYS "S" SINCE
+      *                   THE PROGRAM BECAME BATCH FILE-DRIVEN) WITH
+      *                   AU-DISPOSICAO, A CODE RECORDING WHETHER
+      *                   THE TRANSACTION POSTED NORMALLY, WAS
+      *                   REJECTED ON INPUT, OR FAILED IN CALCULA-
+      *                   RESULTADO, SO AUDITFILE CAN DISTINGUISH
+      *                   THEM AFTER THE FACT.
+      *****************************************************
+       01  AU-REGISTRO-AUDITORIA.
+           05  AU-DATA                 PIC 9(08).
+           05  AU-ID-TRANSACAO         PIC 9(06).
+           05  AU-NUM1                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  AU-NUM2                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  AU-RESULTADO            PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  AU-DISPOSICAO           PIC X(01).
+               88  AU-DISPOSICAO-NORMAL        VALUE "N".
+               88  AU-DISPOSICAO-REJEITADA     VALUE "R".
+               88  AU-DISPOSICAO-ESTOURO       VALUE "E".
+           05  FILLER                  PIC X(10).

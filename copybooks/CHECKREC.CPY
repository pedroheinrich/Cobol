@@ -0,0 +1,15 @@
+      *****************************************************
+      *  CHECKREC.CPY                                     *
+      *  RECORD LAYOUT FOR THE AULA1 CHECKPOINT FILE       *
+      *  (CHECKFILE) - A SINGLE KEYED RECORD HOLDING THE   *
+      *  COUNT OF TRANSACTIONS COMPLETED SO FAR, SO A      *
+      *  RESTARTED RUN CAN SKIP WORK ALREADY DONE.         *
+      *-----------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RLH   ORIGINAL COPYBOOK.
+      *****************************************************
+       01  CK-REGISTRO-CHECKPOINT.
+           05  CK-CHAVE                PIC X(08).
+           05  CK-CONTADOR-PROCESSADO  PIC 9(07) COMP.
+           05  FILLER                  PIC X(10).

@@ -0,0 +1,16 @@
+      *****************************************************
+      *  REJECTREC.CPY                                    *
+      *  RECORD LAYOUT FOR THE AULA1 REJECT LISTING        *
+      *  (REJECTFILE) - ONE LINE PER TRANSACTION RECORD    *
+      *  THAT FAILED INPUT VALIDATION, WITH THE RAW RECORD *
+      *  PRESERVED FOR INVESTIGATION.                      *
+      *-----------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RLH   ORIGINAL COPYBOOK.
+      *****************************************************
+       01  RJ-REGISTRO-REJEITO.
+           05  RJ-DATA                 PIC 9(08).
+           05  RJ-ID-TRANSACAO         PIC 9(06).
+           05  RJ-REGISTRO-BRUTO       PIC X(36).
+           05  RJ-MOTIVO               PIC X(30).

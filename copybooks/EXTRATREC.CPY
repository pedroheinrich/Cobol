@@ -0,0 +1,20 @@
+      *****************************************************
+      *  EXTRATREC.CPY                                    *
+      *  RECORD LAYOUT FOR THE AULA1 GL EXTRACT (EXTRATFILE)*
+      *  ONE LINE PER SUCCESSFULLY COMPUTED RESULTADO, FOR *
+      *  THE GENERAL-LEDGER POSTING JOB TO PICK UP.        *
+      *-----------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 RLH   ORIGINAL COPYBOOK.
+      *****************************************************
+       01  EX-REGISTRO-EXTRATO.
+           05  EX-ID-TRANSACAO         PIC 9(06).
+           05  EX-NUM1                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  EX-NUM2                 PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  EX-RESULTADO            PIC S9(7)V99
+                                        SIGN IS TRAILING SEPARATE.
+           05  EX-DATA                 PIC 9(08).
+           05  FILLER                  PIC X(10).
